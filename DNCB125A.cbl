@@ -0,0 +1,274 @@
+      **************************************************
+      *            IDENTIFICATION DIVISION             *
+      **************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DNCB125A.
+       AUTHOR.        Jumar Solutions.
+      *   Name: PURGE_DENORMALIZED_EMPL_TABLE
+      *
+      *
+      **************************************************
+      *            ENVIRONMENT DIVISION                *
+      **************************************************
+       ENVIRONMENT DIVISION.
+      *
+      **************************************************
+      *            DATA DIVISION                       *
+      **************************************************
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+       01  WS001-CONTROL-VARIABLES.
+           05 WS-FLOW-CONTROL.
+              10 WS-FLOW-TRNCD         PIC  X(8).
+           05 WS-ESCAPE-MECHANISM.
+              10 WS-ESC-CURRENT-LEVEL  PIC  99 COMP-3.
+              10 WS-ESC-QUIT-LEVEL     PIC  99 COMP-3.
+              10 WS-ESCAPE-LOOP-YN     PIC  X.
+                 88 ESCAPE-LOOP         VALUE 'Y'.
+                 88 STAY-IN-LOOP        VALUE 'N'.
+           05 WS-PGM-JSCDBERR          PIC  X(8) VALUE 'JSCDBERR'.
+      *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *   DBMS RESPONSE AREA                                        *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+       COPY JSDBMSRW.
+       01  WS-DSN-ERROR-MESSAGE.
+           05 WS-DSN-ERROR-LEN   PIC S9(4) COMP VALUE 720.
+           05 WS-DSN-ERROR-TEXT  PIC  X(72)  OCCURS 10 TIMES.
+       77  WS-DSN-ERROR-TEXT-LEN PIC S9(9) COMP VALUE +72.
+      *
+      *  Purge control fields - the cutoff and archive switch are
+      *  received from DNCB124B via LS-FLOW-PARMS.
+      *
+       01  WS002-PURGE-CONTROL.
+           05 WS002-CUTOFF-AS-OF-DTE      PIC  9(8).
+           05 WS002-CUTOFF-AS-OF-DTE-X    PIC  X(10).
+           05 WS002-ROWS-ARCHIVED         PIC  9(9) COMP-3 VALUE 0.
+           05 WS002-ROWS-DELETED          PIC  9(9) COMP-3 VALUE 0.
+       01  WS030-FUNCTION-WORKAREA.
+           05 WS-PGM-JSFORMDT                 PIC  X(08)
+                 VALUE 'JSFORMDT'.
+           05 WS030-DT-T-TS-INPUT.
+              10 WS030-DT-T-TS-INPUT-VAL      PIC  X(26).
+              10 WS030-COBOL-DB2-IND          PIC  X.
+           05 WS030-DT-T-TS-OUTPUT.
+              10 WS030-DT-T-TS-OUTPUT-VAL     PIC  X(26).
+       01  WS011-ERROR-REPORTED.
+           05 WS011-ERROR-ENCOUNTERED           PIC  X.
+           05 WS011-ERROR-FUNC-NAME             PIC  X(8).
+           05 WS011-ERROR-FUNC-ERRMSG           PIC  9(4).
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *   SQL COMMUNICATION AREA                                    *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      *
+       LINKAGE SECTION.
+       COPY JSFLWCTL.
+      *
+      **************************************************
+      *            PROCEDURE DIVISION                  *
+      **************************************************
+       PROCEDURE DIVISION USING LS-FLOW.
+       0000-MODULE-ENTRY.
+           PERFORM 0010-INITIALIZATION THRU 0010-EXIT
+           PERFORM 0500-MAIN-LOGIC THRU 0500-EXIT
+           GOBACK.
+       0000-MODULE-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       0010-INITIALIZATION.
+      *--------------------------------------------------------------*
+           MOVE "0010-INITIALIZATION" TO LS-FLOW-CUR-PARA-NAME
+           MOVE  "DNCB125A " TO LS-FLOW-CUR-PROG-ID
+           MOVE  "PURGE_DENORMALIZED_EMPL_TABLE" TO
+             LS-FLOW-CUR-ACTION-NAME
+           MOVE  "EN" TO LS-FLOW-LANGUAGE-CODE
+           MOVE 0 TO WS-ESC-CURRENT-LEVEL
+           MOVE 99 TO WS-ESC-QUIT-LEVEL
+           SET STAY-IN-LOOP TO TRUE
+           MOVE LS-FLOW-PARM-PURGE-CUTOFF-DTE TO WS002-CUTOFF-AS-OF-DTE
+           MOVE 0 TO WS002-ROWS-ARCHIVED
+           MOVE 0 TO WS002-ROWS-DELETED
+           .
+       0010-EXIT.
+           EXIT.
+      *
+      *--------------------------------------------------------------*
+       0500-MAIN-LOGIC.
+      *--------------------------------------------------------------*
+           ADD 1 TO WS-ESC-CURRENT-LEVEL
+           MOVE 99 TO WS-ESC-QUIT-LEVEL
+      *  A cutoff of zero is an operator error, not "purge everything" -
+      *  refuse to run rather than guess.
+           IF WS002-CUTOFF-AS-OF-DTE = 0
+              MOVE "DNCB125A" TO LS-FLOW-ERROR-PROG-NAME
+              MOVE "0500-MAIN-LOGIC" TO LS-FLOW-ERROR-PARA-NAME
+              MOVE
+                "PURGE CUTOFF AS_OF_DTE WAS NOT SUPPLIED - JOB ENDED"
+                TO LS-FLOW-ERROR-MESSAGE-1
+              SET LS-FLOW-SYSTEM-ERROR TO TRUE
+              PERFORM 9990-ABORT THRU 9990-EXIT
+           END-IF
+           PERFORM 1000-FORMAT-CUTOFF-DATE THRU 1000-EXIT
+           IF LS-FLOW-PURGE-ARCHIVE-ON
+              PERFORM 2000-ARCHIVE-AGED-ROWS THRU 2000-EXIT
+           END-IF
+           PERFORM 3000-DELETE-AGED-ROWS THRU 3000-EXIT
+           MOVE WS002-ROWS-ARCHIVED TO LS-FLOW-CNT-ARCHIVED
+           MOVE WS002-ROWS-DELETED TO LS-FLOW-CNT-DELETED
+           .
+       0500-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       1000-FORMAT-CUTOFF-DATE.
+      *--------------------------------------------------------------*
+      *  Convert the YYYYMMDD cutoff into the ISO form DB2 expects for
+      *  a host-variable comparison against AS_OF_DTE.
+           INITIALIZE WS030-DT-T-TS-INPUT
+           MOVE "C" TO WS030-COBOL-DB2-IND
+           MOVE WS002-CUTOFF-AS-OF-DTE TO WS030-DT-T-TS-INPUT-VAL
+           CALL WS-PGM-JSFORMDT USING
+                           WS030-DT-T-TS-INPUT
+                           WS030-DT-T-TS-OUTPUT
+                           WS011-ERROR-REPORTED
+           IF WS011-ERROR-ENCOUNTERED NOT = SPACES
+              MOVE "DNCB125A" TO LS-FLOW-ERROR-PROG-NAME
+              MOVE "1000-FORMAT-CUTOFF-DATE" TO
+                LS-FLOW-ERROR-PARA-NAME
+              MOVE WS011-ERROR-FUNC-ERRMSG TO LS-FLOW-ERROR-CODE
+              SET LS-FLOW-EXEC-ERROR TO TRUE
+              PERFORM 9990-ABORT THRU 9990-EXIT
+           ELSE
+              MOVE WS030-DT-T-TS-OUTPUT(1:10) TO
+                WS002-CUTOFF-AS-OF-DTE-X
+           END-IF
+           .
+       1000-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2000-ARCHIVE-AGED-ROWS.
+      *--------------------------------------------------------------*
+      *  Copy every row that is about to be purged into YDMSEMDA
+      *  before it is deleted, so ops can still pull an old snapshot.
+           EXEC SQL
+              INSERT INTO "YDMSEMDA" (
+                 "DISTRIBUTOR_ID",
+                 "DISTRIBUTOR_PARTY",
+                 "EMPLOYEE_PARTY_ID",
+                 "LAST_NAME",
+                 "FIRST_NAME",
+                 "MIDDLE_INITIAL",
+                 "SOCIAL_SECURITY_NB",
+                 "BIRTH_DTE",
+                 "EFF_DTE",
+                 "EXP_DTE",
+                 "LAST_UPD_TMSP",
+                 "LAST_UPD_UID",
+                 "AS_OF_DTE",
+                 "ARCHIVED_DTE"
+              )
+              SELECT
+                 "DISTRIBUTOR_ID",
+                 "DISTRIBUTOR_PARTY",
+                 "EMPLOYEE_PARTY_ID",
+                 "LAST_NAME",
+                 "FIRST_NAME",
+                 "MIDDLE_INITIAL",
+                 "SOCIAL_SECURITY_NB",
+                 "BIRTH_DTE",
+                 "EFF_DTE",
+                 "EXP_DTE",
+                 "LAST_UPD_TMSP",
+                 "LAST_UPD_UID",
+                 "AS_OF_DTE",
+                 CURRENT DATE
+              FROM "YDMSEMDN"
+              WHERE "AS_OF_DTE" < :WS002-CUTOFF-AS-OF-DTE-X
+           END-EXEC
+           PERFORM 9250-SAVE-DBMS-INFO THRU 9250-EXIT
+           MOVE "YDMSEMDA" TO WS-DBMS-TABLE-NAME
+           MOVE "2000-ARCHIVE-AGED-ROWS" TO WS-DBMS-PARA-NAME
+           MOVE "INSERT" TO WS-DBMS-STMT-TYPE
+           EVALUATE SQLCODE
+           WHEN 0
+              MOVE SQLERRD (3) TO WS002-ROWS-ARCHIVED
+           WHEN 100
+      *       Nothing old enough to archive - not an error
+              CONTINUE
+           WHEN OTHER
+              MOVE SQLCA TO LS-FLOW-DB-SQLCA
+              SET LS-FLOW-EXEC-DB-ERROR TO TRUE
+              MOVE "DNCB125A" TO LS-FLOW-ERROR-PROG-NAME
+              MOVE "2000-ARCHIVE-AGED-ROWS" TO LS-FLOW-ERROR-PARA-NAME
+              PERFORM 9990-ABORT THRU 9990-EXIT
+           END-EVALUATE
+           .
+       2000-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       3000-DELETE-AGED-ROWS.
+      *--------------------------------------------------------------*
+           EXEC SQL
+              DELETE FROM "YDMSEMDN"
+              WHERE "AS_OF_DTE" < :WS002-CUTOFF-AS-OF-DTE-X
+           END-EXEC
+           PERFORM 9250-SAVE-DBMS-INFO THRU 9250-EXIT
+           MOVE "YDMSEMDN" TO WS-DBMS-TABLE-NAME
+           MOVE "3000-DELETE-AGED-ROWS" TO WS-DBMS-PARA-NAME
+           MOVE "DELETE" TO WS-DBMS-STMT-TYPE
+           EVALUATE SQLCODE
+           WHEN 0
+              MOVE SQLERRD (3) TO WS002-ROWS-DELETED
+           WHEN 100
+      *       Nothing old enough to purge - not an error
+              CONTINUE
+           WHEN OTHER
+              MOVE SQLCA TO LS-FLOW-DB-SQLCA
+              SET LS-FLOW-EXEC-DB-ERROR TO TRUE
+              MOVE "DNCB125A" TO LS-FLOW-ERROR-PROG-NAME
+              MOVE "3000-DELETE-AGED-ROWS" TO LS-FLOW-ERROR-PARA-NAME
+              PERFORM 9990-ABORT THRU 9990-EXIT
+           END-EVALUATE
+           .
+       3000-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       9250-SAVE-DBMS-INFO.
+      *--------------------------------------------------------------*
+      ******************************************************************
+      *                                                                *
+      *  FUNCTION: SAVES THE DBMS STATUS INFO IN CUSTOMISED FORM       *
+      *                                                                *
+      ******************************************************************
+           MOVE SQLCODE TO WS-DBMS-SQLCODE
+           EVALUATE WS-DBMS-SQLCODE
+           WHEN 0
+              SET DBMS-OK TO TRUE
+           WHEN 100
+              SET DBMS-END-OF-SET TO TRUE
+           WHEN -913 WHEN -911
+              SET DBMS-TIMEOUT-DEADLOCK TO TRUE
+           WHEN -803
+              SET DBMS-DUPLICATE TO TRUE
+           WHEN OTHER
+              SET DBMS-ERROR TO TRUE
+           END-EVALUATE
+           .
+      *--------------------------------------------------------------*
+       9250-EXIT.
+      *--------------------------------------------------------------*
+           EXIT.
+      *--------------------------------------------------------------*
+       9990-ABORT.
+      * NOTE We come here when functions etc are unsuccessful and for
+      *   requests to ABEND
+      *    Handle ABORT request
+           IF LS-FLOW-ERROR-PROG-NAME = SPACES
+              MOVE "DNCB125A" TO LS-FLOW-ERROR-PROG-NAME
+           END-IF
+      *    The caller will handle the ABORT request so GOBACK
+           GOBACK
+           .
+       9990-EXIT.
+           EXIT.
