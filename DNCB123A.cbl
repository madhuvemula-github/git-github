@@ -12,12 +12,78 @@
       *            ENVIRONMENT DIVISION                *
       **************************************************
        ENVIRONMENT DIVISION.
-      * 
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *  Skipped duplicate distributor/outlet/employee assignments -
+      *  written by 1506-WRITE-SKIPPED-DUPLICATE so they can be
+      *  reviewed instead of silently disappearing on SQLCODE -803.
+           SELECT SKPDUP-FILE ASSIGN TO SKPDUPOT
+               FILE STATUS IS WS036-SKPDUP-FILE-STATUS.
+      *  Commit-interval checkpoint - the last cursor position this run
+      *  successfully committed, so a restart run can skip past it.
+           SELECT CKPT-FILE ASSIGN TO CKPTFILE
+               FILE STATUS IS WS037-CKPT-FILE-STATUS.
+      *  Permitted-value violations on the YDMSHDEM source row - the
+      *  row is skipped rather than aborting the whole run.
+           SELECT PVERR-FILE ASSIGN TO PVEROUT
+               FILE STATUS IS WS038-PVERR-FILE-STATUS.
+      *  Source rows with a null Social Security Number - the row is
+      *  still loaded (with the SSN blank, as before), but reported so
+      *  the data-quality issue can be tracked back to its source.
+           SELECT NULSSN-FILE ASSIGN TO NULSSNOT
+               FILE STATUS IS WS040-NULSSN-FILE-STATUS.
+      *
       **************************************************
       *            DATA DIVISION                       *
       **************************************************
        DATA DIVISION.
-      * 
+      *
+       FILE SECTION.
+       FD  SKPDUP-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  SKPDUP-RECORD.
+           05 SKPDUP-DISTRIBUTOR-ID          PIC X(8).
+           05 SKPDUP-OUTLET-ID               PIC 9(8).
+           05 SKPDUP-DISTRIBUTOR-PARTY-ID    PIC S9(15).
+           05 SKPDUP-EMPLOYEE-PARTY-ID       PIC S9(15).
+           05 SKPDUP-AS-OF-DTE               PIC 9(8).
+           05 FILLER                         PIC X(23).
+       FD  CKPT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  CKPT-RECORD.
+           05 CKPT-DOUT-RID                  PIC S9(18) COMP.
+           05 CKPT-HDEM-RID                  PIC S9(18) COMP.
+           05 FILLER                         PIC X(20).
+       FD  PVERR-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  PVERR-RECORD.
+           05 PVERR-DOUT-RID                 PIC S9(18) COMP.
+           05 PVERR-HDEM-RID                 PIC S9(18) COMP.
+           05 PVERR-SOCIAL-SECURITY-NB       PIC X(9).
+           05 PVERR-LAST-NAME                PIC X(20).
+           05 PVERR-FIRST-NAME               PIC X(15).
+           05 PVERR-AS-OF-DTE                PIC 9(8).
+           05 FILLER                         PIC X(14).
+       FD  NULSSN-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  NULSSN-RECORD.
+           05 NULSSN-DOUT-RID                PIC S9(18) COMP.
+           05 NULSSN-HDEM-RID                PIC S9(18) COMP.
+           05 NULSSN-DISTRIBUTOR-PARTY-ID    PIC S9(15).
+           05 NULSSN-EMPLOYEE-PARTY-ID       PIC S9(15).
+           05 NULSSN-LAST-NAME               PIC X(20).
+           05 NULSSN-FIRST-NAME              PIC X(15).
+           05 NULSSN-AS-OF-DTE               PIC 9(8).
+           05 NULSSN-REASON-CD               PIC X(01).
+              88 NULSSN-REASON-SSN              VALUE 'S'.
+              88 NULSSN-REASON-MIDDLE-INITIAL   VALUE 'M'.
+           05 FILLER                         PIC X(10).
+      *
        WORKING-STORAGE SECTION.
        01  WS-DB-PV-ERROR              PIC  X VALUE 'N'.
            88 DB-PV-STATUS-OK           VALUE 'N'.
@@ -287,6 +353,26 @@
        01  WS033-TEMP-VARIABLES.
            05 WS034-TEMPTXM1     PIC  X(15).
            05 WS035-TEMPDAT1     PIC S9(8).
+       01  WS036-SKPDUP-CONTROL.
+           05 WS036-SKPDUP-FILE-STATUS    PIC XX VALUE '00'.
+           05 WS036-SKPDUP-FILE-OPEN-SW   PIC X VALUE 'N'.
+              88 WS036-SKPDUP-FILE-IS-OPEN  VALUE 'Y'.
+       01  WS037-CHECKPOINT-CONTROL.
+           05 WS037-CKPT-FILE-STATUS      PIC XX VALUE '00'.
+           05 WS037-ROWS-SINCE-COMMIT     PIC 9(9) COMP-3 VALUE 0.
+           05 WS037-LAST-CKPT-DOUT-RID    PIC S9(18) COMP VALUE 0.
+           05 WS037-LAST-CKPT-HDEM-RID    PIC S9(18) COMP VALUE 0.
+           05 WS037-SKIP-TO-CKPT-SW       PIC X VALUE 'N'.
+              88 WS037-SKIPPING-TO-CKPT     VALUE 'Y'.
+       01  WS038-PVERR-CONTROL.
+           05 WS038-PVERR-FILE-STATUS     PIC XX VALUE '00'.
+           05 WS038-PVERR-FILE-OPEN-SW    PIC X VALUE 'N'.
+              88 WS038-PVERR-FILE-IS-OPEN   VALUE 'Y'.
+       01  WS040-NULSSN-CONTROL.
+           05 WS040-NULSSN-FILE-STATUS    PIC XX VALUE '00'.
+           05 WS040-NULSSN-FILE-OPEN-SW   PIC X VALUE 'N'.
+              88 WS040-NULSSN-FILE-IS-OPEN  VALUE 'Y'.
+           05 WS040-NULSSN-REASON-CD      PIC X VALUE 'S'.
 
       * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
       *   SQL COMMUNICATION AREA                                    *
@@ -335,10 +421,27 @@
 
        77  WS032-MIDDLE-INITIAL-NL  PIC S9(4) COMP.
       *
+      *  Delta/change-only mode - when LS-FLOW-PARM-DELTA-SW is 'Y'
+      *  the cursor below only fetches source rows updated since
+      *  LS-FLOW-PARM-DELTA-SINCE-TSP instead of the full history.
+       01  WS039-DELTA-CONTROL.
+           05 WS039-DELTA-SW              PIC X VALUE 'N'.
+           05 WS039-DELTA-SINCE-TSP       PIC X(20) VALUE SPACES.
+      *
+      *  Load partitioning - when LS-FLOW-PARM-PART-SW is 'Y' the
+      *  cursor below is limited to the outlet ID range supplied by
+      *  LS-FLOW-PARM-PART-LOW-OUTL-ID/PART-HIGH-OUTL-ID instead of the
+      *  full outlet population, so several runs can split one load
+      *  across a shorter batch window.
+       01  WS041-PARTITION-CONTROL.
+           05 WS041-PART-SW               PIC X VALUE 'N'.
+           05 WS041-PART-LOW-OUTL-ID      PIC S9(9) COMP VALUE 0.
+           05 WS041-PART-HIGH-OUTL-ID     PIC S9(9) COMP VALUE 0.
+      *
       * * * * * * * * * * * * * * * * * * * * * *
       *           CURSOR DECLARATIONS           *
       * * * * * * * * * * * * * * * * * * * * * *
-           EXEC SQL DECLARE CRSR014_YDMSHDEM CURSOR FOR
+           EXEC SQL DECLARE CRSR014_YDMSHDEM CURSOR WITH HOLD FOR
            SELECT  DISTINCT
               RID("YDMSDOUT02"),
               RID("YDMSHDEM01"),
@@ -367,7 +470,18 @@
                     YDMSDOEM06."FK_DIST_PARTY_ID" =
                     YDMSDOUT02."FK_PARTY_ID"
            )
-             ORDER BY 4 DESC
+           AND (:WS039-DELTA-SW = 'N' OR
+                YDMSHDEM01."LAST_UPD_TSP" > :WS039-DELTA-SINCE-TSP)
+           AND (:WS041-PART-SW = 'N' OR
+                (YDMSDOUT02."ID" >= :WS041-PART-LOW-OUTL-ID AND
+                 YDMSDOUT02."ID" <= :WS041-PART-HIGH-OUTL-ID))
+      *  Columns 2 and 1 (the YDMSHDEM/YDMSDOUT RIDs) are appended as
+      *  tiebreakers so rows sharing the same EXP_DTE - the common case
+      *  for current/active rows - still come back in a stable, repeat-
+      *  able order across separate executions of this cursor. The
+      *  commit-interval restart logic in 1003-READ-EACH depends on
+      *  that repeatability to find its place back in the result set.
+             ORDER BY 4 DESC, 2, 1
            END-EXEC
       * 
        01  WS-CRSR014-YDMSHDEM-FLAG  PIC  X VALUE 'N'.
@@ -423,10 +537,101 @@
            MOVE 0 TO WS-ESC-CURRENT-LEVEL
            MOVE 99 TO WS-ESC-QUIT-LEVEL
            SET STAY-IN-LOOP TO TRUE
+      *  On a restart, open these three exception files EXTEND instead
+      *  of OUTPUT so the skipped-duplicate/PV-violation/null-SSN
+      *  records the prior, interrupted run already wrote for rows
+      *  before the checkpoint are appended to, not truncated away.
+           IF LS-FLOW-RESTART-REQUESTED
+              OPEN EXTEND SKPDUP-FILE
+           ELSE
+              OPEN OUTPUT SKPDUP-FILE
+           END-IF
+           IF WS036-SKPDUP-FILE-STATUS = "00"
+              SET WS036-SKPDUP-FILE-IS-OPEN TO TRUE
+           ELSE
+              MOVE "DNCB123A" TO LS-FLOW-ERROR-PROG-NAME
+              MOVE "0010-INITIALIZATION" TO LS-FLOW-ERROR-PARA-NAME
+              MOVE "UNABLE TO OPEN SKPDUP-FILE" TO
+                LS-FLOW-ERROR-MESSAGE-1
+              SET LS-FLOW-SYSTEM-ERROR TO TRUE
+              PERFORM 9990-ABORT THRU 9990-EXIT
+           END-IF
+           IF LS-FLOW-RESTART-REQUESTED
+              OPEN EXTEND PVERR-FILE
+           ELSE
+              OPEN OUTPUT PVERR-FILE
+           END-IF
+           IF WS038-PVERR-FILE-STATUS = "00"
+              SET WS038-PVERR-FILE-IS-OPEN TO TRUE
+           ELSE
+              MOVE "DNCB123A" TO LS-FLOW-ERROR-PROG-NAME
+              MOVE "0010-INITIALIZATION" TO LS-FLOW-ERROR-PARA-NAME
+              MOVE "UNABLE TO OPEN PVERR-FILE" TO
+                LS-FLOW-ERROR-MESSAGE-1
+              SET LS-FLOW-SYSTEM-ERROR TO TRUE
+              PERFORM 9990-ABORT THRU 9990-EXIT
+           END-IF
+           IF LS-FLOW-RESTART-REQUESTED
+              OPEN EXTEND NULSSN-FILE
+           ELSE
+              OPEN OUTPUT NULSSN-FILE
+           END-IF
+           IF WS040-NULSSN-FILE-STATUS = "00"
+              SET WS040-NULSSN-FILE-IS-OPEN TO TRUE
+           ELSE
+              MOVE "DNCB123A" TO LS-FLOW-ERROR-PROG-NAME
+              MOVE "0010-INITIALIZATION" TO LS-FLOW-ERROR-PARA-NAME
+              MOVE "UNABLE TO OPEN NULSSN-FILE" TO
+                LS-FLOW-ERROR-MESSAGE-1
+              SET LS-FLOW-SYSTEM-ERROR TO TRUE
+              PERFORM 9990-ABORT THRU 9990-EXIT
+           END-IF
+           PERFORM 0030-READ-CHECKPOINT THRU 0030-EXIT
+      *  Delta/change-only mode - only fetch source rows updated
+      *  since the caller-supplied timestamp.
+           IF LS-FLOW-DELTA-MODE-ON
+              MOVE "Y" TO WS039-DELTA-SW
+              MOVE LS-FLOW-PARM-DELTA-SINCE-TSP TO
+                WS039-DELTA-SINCE-TSP
+           ELSE
+              MOVE "N" TO WS039-DELTA-SW
+           END-IF
+      *  Load partitioning - limit this run to a caller-supplied outlet
+      *  ID range instead of the full outlet population.
+           IF LS-FLOW-PARTITION-MODE-ON
+              MOVE "Y" TO WS041-PART-SW
+              MOVE LS-FLOW-PARM-PART-LOW-OUTL-ID TO
+                WS041-PART-LOW-OUTL-ID
+              MOVE LS-FLOW-PARM-PART-HIGH-OUTL-ID TO
+                WS041-PART-HIGH-OUTL-ID
+           ELSE
+              MOVE "N" TO WS041-PART-SW
+           END-IF
            .
        0010-EXIT.
            EXIT.
-      * 
+      *--------------------------------------------------------------*
+       0030-READ-CHECKPOINT.
+      *--------------------------------------------------------------*
+      *  When a restart has been requested, read back the cursor
+      *  position last checkpointed by 1508-WRITE-CHECKPOINT and
+      *  arrange for 1003-READ-EACH to skip up to that row.
+           IF LS-FLOW-RESTART-REQUESTED
+              OPEN INPUT CKPT-FILE
+              IF WS037-CKPT-FILE-STATUS = "00"
+                 READ CKPT-FILE
+                 IF WS037-CKPT-FILE-STATUS = "00"
+                    MOVE CKPT-DOUT-RID TO WS037-LAST-CKPT-DOUT-RID
+                    MOVE CKPT-HDEM-RID TO WS037-LAST-CKPT-HDEM-RID
+                    MOVE "Y" TO WS037-SKIP-TO-CKPT-SW
+                 END-IF
+                 CLOSE CKPT-FILE
+              END-IF
+           END-IF
+           .
+       0030-EXIT.
+           EXIT.
+      *
       *--------------------------------------------------------------*
        0500-MAIN-LOGIC.
       *--------------------------------------------------------------*
@@ -434,9 +639,16 @@
            MOVE 99 TO WS-ESC-QUIT-LEVEL
 G0001      MOVE FUNCTION CURRENT-DATE TO WS013-COBOL-TIMESTAMP
 G0001      MOVE WS013-COBOL-TIMESTAMP (1:8) TO WS035-TEMPDAT1
-G0001      MOVE WS035-TEMPDAT1 TO 
-G0001        WS-CONCAT-DATE OF WS-DMS-SCREEN-DATE OF WS003-LOCAL-CURRENT 
-G0001        OF WS-DNCB123A-LOCALS 
+G0001      MOVE WS035-TEMPDAT1 TO
+G0001        WS-CONCAT-DATE OF WS-DMS-SCREEN-DATE OF WS003-LOCAL-CURRENT
+G0001        OF WS-DNCB123A-LOCALS
+      *  Allow a prior business date's snapshot to be rebuilt by
+      *  overriding today's date with a caller-supplied AS_OF_DTE.
+           IF LS-FLOW-PARM-AS-OF-DTE-OVR NOT = 0
+              MOVE LS-FLOW-PARM-AS-OF-DTE-OVR TO
+                WS-CONCAT-DATE OF WS-DMS-SCREEN-DATE OF
+                WS003-LOCAL-CURRENT OF WS-DNCB123A-LOCALS
+           END-IF
       * NOTE ************************************************
       *      Retrieve the most current employee information
       *      for the denormalized table.
@@ -451,6 +663,20 @@ G0003        (WS-ESC-QUIT-LEVEL = WS-ESC-CURRENT-LEVEL AND ESCAPE-LOOP)
 G0003      IF DBMS-END-OF-SET OR DBMS-NOT-FOUND
 G0003         SET DBMS-OK TO TRUE
 G0003      END-IF
+      *  The restart-skip logic in 1003-READ-EACH never matched the
+      *  checkpointed cursor position against any row in this run's
+      *  result set - the checkpoint row is gone, or something about
+      *  the run's selection criteria changed since it was written.
+      *  Every row would have been silently skipped, so abort loudly
+      *  instead of reporting a clean, zero-row run.
+           IF WS037-SKIPPING-TO-CKPT
+              MOVE "DNCB123A" TO LS-FLOW-ERROR-PROG-NAME
+              MOVE "0500-MAIN-LOGIC" TO LS-FLOW-ERROR-PARA-NAME
+              MOVE "CHECKPOINT ROW NOT FOUND ON RESTART" TO
+                LS-FLOW-ERROR-MESSAGE-1
+              SET LS-FLOW-SYSTEM-ERROR TO TRUE
+              PERFORM 9990-ABORT THRU 9990-EXIT
+           END-IF
 G0003      IF NOT DBMS-OK
 G0003         MOVE 0 TO WS-ESC-QUIT-LEVEL
 G0003      END-IF
@@ -550,6 +776,10 @@ G0003      SET STAY-IN-LOOP TO TRUE
            EVALUATE SQLCODE
            WHEN 0
       *       READ Succeeds
+      *  LS-FLOW-CNT-FETCHED is counted in 1003-READ-EACH, once it's
+      *  known this row isn't being silently discarded by the restart-
+      *  skip logic - otherwise a restarted run's reconciliation totals
+      *  would double-count the already-processed prefix it re-reads.
               IF DB-PV-STATUS-NOT-OK
                  SET DBMS-PV-ERROR TO TRUE
               ELSE
@@ -588,9 +818,40 @@ G0003      SET STAY-IN-LOOP TO TRUE
            ADD 1 TO WS-ESC-CURRENT-LEVEL
            MOVE 99 TO WS-ESC-QUIT-LEVEL
            PERFORM 1002-FETCH-CURSOR-DATA THRU 1002-EXIT
+      *  Restart processing - silently skip every row already
+      *  committed on a prior run, up to and including the last
+      *  checkpointed cursor position. These rows are not counted in
+      *  LS-FLOW-CNT-FETCHED and are never reported as PV violations -
+      *  they belong to the run that originally processed them, not to
+      *  this restart run. The RID compare has to run ahead of the
+      *  DBMS-PV-ERROR check below, since the checkpointed row itself
+      *  may come back as a PV violation on replay; if that row were
+      *  routed to the PV-error branch first, WS037-SKIP-TO-CKPT-SW
+      *  would never be reset and the rest of this run would be
+      *  skipped along with it.
+           IF WS037-SKIPPING-TO-CKPT
+              IF WS029-ROW-ID = WS037-LAST-CKPT-DOUT-RID AND
+                 WS028-ROW-ID = WS037-LAST-CKPT-HDEM-RID
+                 MOVE "N" TO WS037-SKIP-TO-CKPT-SW
+              END-IF
+              IF DBMS-PV-ERROR
+                 SET DBMS-OK TO TRUE
+              END-IF
+              GO TO 1003-EXIT
+           END-IF
+      *  A permitted-value violation on the source row is reported and
+      *  skipped, not treated as end-of-data for the whole load.
+           IF DBMS-PV-ERROR
+              ADD 1 TO LS-FLOW-CNT-FETCHED
+              PERFORM 1509-WRITE-PV-VIOLATION THRU 1509-EXIT
+              ADD 1 TO LS-FLOW-CNT-PV-REJECTED
+              SET DBMS-OK TO TRUE
+              GO TO 1003-EXIT
+           END-IF
            IF NOT DBMS-OK
               GO TO 1003-EXIT
            END-IF
+           ADD 1 TO LS-FLOW-CNT-FETCHED
       *** Beginning of CREATE ***
       * BEGIN TEXTNUM of WS-ID OF WS-YDMSDOUT OF WS007-EAV
 G0005         COMPUTE WS031-TEXTNUM-INPUT-NUMBER = 
@@ -756,6 +1017,16 @@ G0004            SET STAY-IN-LOOP TO TRUE
 G0004         WHEN OTHER
 G0004            CONTINUE
            END-EVALUATE
+      *  Commit-interval checkpointing - commit and record the
+      *  current cursor position every N rows processed, so a
+      *  restart run does not have to redo the whole load.
+           IF LS-FLOW-PARM-COMMIT-INTERVAL > 0
+              ADD 1 TO WS037-ROWS-SINCE-COMMIT
+              IF WS037-ROWS-SINCE-COMMIT >=
+                 LS-FLOW-PARM-COMMIT-INTERVAL
+                 PERFORM 1507-CHECKPOINT-COMMIT THRU 1507-EXIT
+              END-IF
+           END-IF
            CONTINUE.
        1003-EXIT.
       *    ESCAPE level tracking - DO NOT MOVE
@@ -836,17 +1107,30 @@ G0004            CONTINUE
            END-IF
            IF WS018-SOCIAL-SECURITY-NUMBE-NL = -1
               INITIALIZE WS-SOC-SEC-NUM OF WS-YDMSHDEM OF WS010-EAV
+      *  A missing SSN on the source row is loaded blank as before, but
+      *  reported on the NULSSN-FILE exception file so it can be
+      *  tracked back to its source and corrected upstream.
+              MOVE 'S' TO WS040-NULSSN-REASON-CD
+              PERFORM 1510-WRITE-NULL-SSN-EXCEPTION THRU 1510-EXIT
+              ADD 1 TO LS-FLOW-CNT-NULL-SSN
            ELSE
-              MOVE WS017-SOCIAL-SECURITY-NUMBER TO 
-                WS-SOC-SEC-NUM OF WS-YDMSHDEM OF WS010-EAV 
+              MOVE WS017-SOCIAL-SECURITY-NUMBER TO
+                WS-SOC-SEC-NUM OF WS-YDMSHDEM OF WS010-EAV
            END-IF
-           MOVE WS019-FIRST-NAME TO 
-             WS-FIRST-NME OF WS-YDMSHDEM OF WS010-EAV 
+           MOVE WS019-FIRST-NAME TO
+             WS-FIRST-NME OF WS-YDMSHDEM OF WS010-EAV
            IF WS021-MIDDLE-INITIAL-NL = -1
               INITIALIZE WS-MIDDLE-INITIAL OF WS-YDMSHDEM OF WS010-EAV
+      *  A missing middle initial is loaded blank as before, but
+      *  reported on the same NULSSN-FILE exception file so it too can
+      *  be tracked back to its source, per the same request that
+      *  covers a missing SSN.
+              MOVE 'M' TO WS040-NULSSN-REASON-CD
+              PERFORM 1510-WRITE-NULL-SSN-EXCEPTION THRU 1510-EXIT
+              ADD 1 TO LS-FLOW-CNT-NULL-MI
            ELSE
-              MOVE WS020-MIDDLE-INITIAL TO 
-                WS-MIDDLE-INITIAL OF WS-YDMSHDEM OF WS010-EAV 
+              MOVE WS020-MIDDLE-INITIAL TO
+                WS-MIDDLE-INITIAL OF WS-YDMSHDEM OF WS010-EAV
            END-IF
            MOVE WS022-LAST-NAME TO 
              WS-LAST-NME OF WS-YDMSHDEM OF WS010-EAV 
@@ -1333,6 +1617,7 @@ G0004            CONTINUE
       *--------------------------------------------------------------*
            ADD 1 TO WS-ESC-CURRENT-LEVEL
            MOVE 99 TO WS-ESC-QUIT-LEVEL
+           ADD 1 TO LS-FLOW-CNT-INSERTED
 G0018      COMPUTE WS-ESC-QUIT-LEVEL = WS-ESC-CURRENT-LEVEL - 2
 G0018      GO TO 1503-EXIT
            CONTINUE.
@@ -1345,6 +1630,10 @@ G0018      GO TO 1503-EXIT
       *--------------------------------------------------------------*
            ADD 1 TO WS-ESC-CURRENT-LEVEL
            MOVE 99 TO WS-ESC-QUIT-LEVEL
+      *  Retain the skipped duplicate distributor/outlet/employee
+      *  assignment instead of letting it silently disappear.
+           PERFORM 1506-WRITE-SKIPPED-DUPLICATE THRU 1506-EXIT
+           ADD 1 TO LS-FLOW-CNT-DUPLICATE
 G0019      COMPUTE WS-ESC-QUIT-LEVEL = WS-ESC-CURRENT-LEVEL - 2
 G0019      GO TO 1504-EXIT
            CONTINUE.
@@ -1352,6 +1641,33 @@ G0019      GO TO 1504-EXIT
       *    ESCAPE level tracking - DO NOT MOVE
            SUBTRACT 1 FROM WS-ESC-CURRENT-LEVEL
            EXIT.
+      *--------------------------------------------------------------*
+       1506-WRITE-SKIPPED-DUPLICATE.
+      *--------------------------------------------------------------*
+           INITIALIZE SKPDUP-RECORD
+           MOVE WS-DISTRIBUTOR-ID OF WS-YDMSEMDN OF WS006-EAV TO
+             SKPDUP-DISTRIBUTOR-ID
+           MOVE WS-ID OF WS-YDMSDOUT OF WS007-EAV TO
+             SKPDUP-OUTLET-ID
+           MOVE WS-DISTRIBUTOR-PARTY OF WS-YDMSEMDN OF WS006-EAV TO
+             SKPDUP-DISTRIBUTOR-PARTY-ID
+           MOVE WS-EMPLOYEE-PARTY-ID OF WS-YDMSEMDN OF WS006-EAV TO
+             SKPDUP-EMPLOYEE-PARTY-ID
+           MOVE WS-AS-OF-DTE OF WS-YDMSEMDN OF WS006-EAV TO
+             SKPDUP-AS-OF-DTE
+           WRITE SKPDUP-RECORD
+           IF WS036-SKPDUP-FILE-STATUS NOT = "00"
+              MOVE "DNCB123A" TO LS-FLOW-ERROR-PROG-NAME
+              MOVE "1506-WRITE-SKIPPED-DUPLICATE" TO
+                LS-FLOW-ERROR-PARA-NAME
+              MOVE "UNABLE TO WRITE SKPDUP-FILE" TO
+                LS-FLOW-ERROR-MESSAGE-1
+              SET LS-FLOW-SYSTEM-ERROR TO TRUE
+              PERFORM 9990-ABORT THRU 9990-EXIT
+           END-IF
+           .
+       1506-EXIT.
+           EXIT.
       *--------------------------------------------------------------*
        1505-CASE.
       *--------------------------------------------------------------*
@@ -1364,6 +1680,105 @@ G0020      GO TO 1505-EXIT
       *    ESCAPE level tracking - DO NOT MOVE
            SUBTRACT 1 FROM WS-ESC-CURRENT-LEVEL
            EXIT.
+      *--------------------------------------------------------------*
+       1507-CHECKPOINT-COMMIT.
+      *--------------------------------------------------------------*
+           EXEC SQL COMMIT END-EXEC
+           MOVE WS029-ROW-ID TO WS037-LAST-CKPT-DOUT-RID
+           MOVE WS028-ROW-ID TO WS037-LAST-CKPT-HDEM-RID
+           PERFORM 1508-WRITE-CHECKPOINT THRU 1508-EXIT
+           MOVE 0 TO WS037-ROWS-SINCE-COMMIT
+           .
+       1507-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       1508-WRITE-CHECKPOINT.
+      *--------------------------------------------------------------*
+           MOVE WS037-LAST-CKPT-DOUT-RID TO CKPT-DOUT-RID
+           MOVE WS037-LAST-CKPT-HDEM-RID TO CKPT-HDEM-RID
+           OPEN OUTPUT CKPT-FILE
+           IF WS037-CKPT-FILE-STATUS = "00"
+              WRITE CKPT-RECORD
+              IF WS037-CKPT-FILE-STATUS NOT = "00"
+                 MOVE "DNCB123A" TO LS-FLOW-ERROR-PROG-NAME
+                 MOVE "1508-WRITE-CHECKPOINT" TO
+                   LS-FLOW-ERROR-PARA-NAME
+                 MOVE "UNABLE TO WRITE CKPT-FILE" TO
+                   LS-FLOW-ERROR-MESSAGE-1
+                 SET LS-FLOW-SYSTEM-ERROR TO TRUE
+                 PERFORM 9990-ABORT THRU 9990-EXIT
+              END-IF
+              CLOSE CKPT-FILE
+           ELSE
+              MOVE "DNCB123A" TO LS-FLOW-ERROR-PROG-NAME
+              MOVE "1508-WRITE-CHECKPOINT" TO LS-FLOW-ERROR-PARA-NAME
+              MOVE "UNABLE TO OPEN CKPT-FILE" TO
+                LS-FLOW-ERROR-MESSAGE-1
+              SET LS-FLOW-SYSTEM-ERROR TO TRUE
+              PERFORM 9990-ABORT THRU 9990-EXIT
+           END-IF
+           .
+       1508-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       1509-WRITE-PV-VIOLATION.
+      *--------------------------------------------------------------*
+      *  Retain the permitted-value violation instead of aborting the
+      *  run - the rest of the source rows still get processed.
+           INITIALIZE PVERR-RECORD
+           MOVE WS029-ROW-ID TO PVERR-DOUT-RID
+           MOVE WS028-ROW-ID TO PVERR-HDEM-RID
+           MOVE WS017-SOCIAL-SECURITY-NUMBER TO
+             PVERR-SOCIAL-SECURITY-NB
+           MOVE WS022-LAST-NAME TO PVERR-LAST-NAME
+           MOVE WS019-FIRST-NAME TO PVERR-FIRST-NAME
+           MOVE WS-CONCAT-DATE OF WS-DMS-SCREEN-DATE OF
+             WS003-LOCAL-CURRENT OF WS-DNCB123A-LOCALS TO
+             PVERR-AS-OF-DTE
+           WRITE PVERR-RECORD
+           IF WS038-PVERR-FILE-STATUS NOT = "00"
+              MOVE "DNCB123A" TO LS-FLOW-ERROR-PROG-NAME
+              MOVE "1509-WRITE-PV-VIOLATION" TO
+                LS-FLOW-ERROR-PARA-NAME
+              MOVE "UNABLE TO WRITE PVERR-FILE" TO
+                LS-FLOW-ERROR-MESSAGE-1
+              SET LS-FLOW-SYSTEM-ERROR TO TRUE
+              PERFORM 9990-ABORT THRU 9990-EXIT
+           END-IF
+           .
+       1509-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       1510-WRITE-NULL-SSN-EXCEPTION.
+      *--------------------------------------------------------------*
+      *  The source row is still loaded with the offending field blank
+      *  as before, but reported here - with WS040-NULSSN-REASON-CD
+      *  telling SSN and middle-initial nulls apart - so the
+      *  data-quality issue can be tracked and corrected upstream.
+           INITIALIZE NULSSN-RECORD
+           MOVE WS029-ROW-ID TO NULSSN-DOUT-RID
+           MOVE WS028-ROW-ID TO NULSSN-HDEM-RID
+           MOVE BV0002-FK-PARTY-ID TO NULSSN-DISTRIBUTOR-PARTY-ID
+           MOVE BV0001-FK-EMPL-PART TO NULSSN-EMPLOYEE-PARTY-ID
+           MOVE WS022-LAST-NAME TO NULSSN-LAST-NAME
+           MOVE WS019-FIRST-NAME TO NULSSN-FIRST-NAME
+           MOVE WS-CONCAT-DATE OF WS-DMS-SCREEN-DATE OF
+             WS003-LOCAL-CURRENT OF WS-DNCB123A-LOCALS TO
+             NULSSN-AS-OF-DTE
+           MOVE WS040-NULSSN-REASON-CD TO NULSSN-REASON-CD
+           WRITE NULSSN-RECORD
+           IF WS040-NULSSN-FILE-STATUS NOT = "00"
+              MOVE "DNCB123A" TO LS-FLOW-ERROR-PROG-NAME
+              MOVE "1510-WRITE-NULL-SSN-EXCEPTION" TO
+                LS-FLOW-ERROR-PARA-NAME
+              MOVE "UNABLE TO WRITE NULSSN-FILE" TO
+                LS-FLOW-ERROR-MESSAGE-1
+              SET LS-FLOW-SYSTEM-ERROR TO TRUE
+              PERFORM 9990-ABORT THRU 9990-EXIT
+           END-IF
+           .
+       1510-EXIT.
+           EXIT.
       *--------------------------------------------------------------*
        9200-SEND-DB2-INFO.
       *--------------------------------------------------------------*
@@ -1443,6 +1858,18 @@ G0020      GO TO 1505-EXIT
               END-EXEC
               MOVE "N" TO WS-CRSR014-YDMSHDEM-FLAG
            END-IF
+           IF WS036-SKPDUP-FILE-IS-OPEN
+              CLOSE SKPDUP-FILE
+              MOVE "N" TO WS036-SKPDUP-FILE-OPEN-SW
+           END-IF
+           IF WS038-PVERR-FILE-IS-OPEN
+              CLOSE PVERR-FILE
+              MOVE "N" TO WS038-PVERR-FILE-OPEN-SW
+           END-IF
+           IF WS040-NULSSN-FILE-IS-OPEN
+              CLOSE NULSSN-FILE
+              MOVE "N" TO WS040-NULSSN-FILE-OPEN-SW
+           END-IF
            .
       *--------------------------------------------------------------*
        9920-EXIT.
