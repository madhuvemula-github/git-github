@@ -24,9 +24,6 @@
        01  WS-DUMMY-ALT-PCB  PIC  XXXX VALUE SPACES.
 
        COPY JSFLWCTL.
-       01  WS-DB-PV-ERROR                 PIC  X VALUE 'N'.
-           88 DB-PV-STATUS-OK              VALUE 'N'.
-           88 DB-PV-STATUS-NOT-OK          VALUE 'Y'.
        01  WS001-CONTROL-VARIABLES.
            05 WS-FLOW-CONTROL.
               10 WS-FLOW-TRNCD            PIC  X(8).
@@ -153,6 +150,40 @@
        77  WS-DSN-ERROR-TEXT-LEN PIC S9(9) COMP VALUE +72.
        01  WS-ABEND-TYPE   PIC  X(5) VALUE 'BATCH'.
        01  WS-PGM-JSABEND  PIC  X(8) VALUE 'JSABEND'.
+      *
+      *  PARM= card layout received from the JCL EXEC statement, used
+      *  to rebuild a prior business date's snapshot on request:
+      *    01-08  Historical AS_OF_DTE, YYYYMMDD - overrides today's
+      *           date when supplied, otherwise the run processes as
+      *           of the current date as before.
+      *    09-13  Commit interval - number of rows to process between
+      *           checkpoint commits, zero when not supplied disables
+      *           interim checkpointing.
+      *    14     Restart switch, Y/N - Y resumes the load from the
+      *           last checkpoint written by a prior, interrupted run.
+      *    15     Delta switch, Y/N - Y limits the load to source rows
+      *           changed since the timestamp in the next field instead
+      *           of processing the full YDMSHDEM history.
+      *    16-35  Delta-since timestamp, used only when the delta
+      *           switch above is Y.
+      *    36     Partition switch, Y/N - Y limits the load to the
+      *           outlet ID range in the next two fields instead of
+      *           the full outlet population, so several runs can
+      *           split one load across a shorter batch window.
+      *    37-45  Partition low outlet ID, used only when the
+      *           partition switch above is Y.
+      *    46-54  Partition high outlet ID, used only when the
+      *           partition switch above is Y.
+      *
+       01  WS-JCL-PARM-CARD.
+           05 WS-PARM-AS-OF-DTE-OVR       PIC  9(8).
+           05 WS-PARM-COMMIT-INTERVAL     PIC  9(5).
+           05 WS-PARM-RESTART-SW          PIC  X(01).
+           05 WS-PARM-DELTA-SW            PIC  X(01).
+           05 WS-PARM-DELTA-SINCE-TSP     PIC  X(20).
+           05 WS-PARM-PART-SW             PIC  X(01).
+           05 WS-PARM-PART-LOW-OUTL-ID    PIC  9(9).
+           05 WS-PARM-PART-HIGH-OUTL-ID   PIC  9(9).
 
       * 
       * 
@@ -164,11 +195,14 @@
            EXEC SQL INCLUDE SQLCA END-EXEC.
 
        LINKAGE SECTION.
-      * 
+       01  LS-JCL-PARM.
+           05 LS-JCL-PARM-LEN             PIC S9(4) COMP.
+           05 LS-JCL-PARM-DATA            PIC X(80).
+      *
       **************************************************
       *            PROCEDURE DIVISION                  *
       **************************************************
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING LS-JCL-PARM.
        0000-MODULE-ENTRY.
            PERFORM 0010-INITIALIZATION THRU 0010-EXIT
            PERFORM 0500-MAIN-LOGIC THRU 0500-EXIT
@@ -193,10 +227,54 @@
            MOVE 0 TO WS-ESC-CURRENT-LEVEL
            MOVE 99 TO WS-ESC-QUIT-LEVEL
            SET STAY-IN-LOOP TO TRUE
+           PERFORM 0020-GET-RUN-PARMS THRU 0020-EXIT
            .
        0010-EXIT.
            EXIT.
-      * 
+      *
+      *--------------------------------------------------------------*
+       0020-GET-RUN-PARMS.
+      *--------------------------------------------------------------*
+      *  A historical AS_OF_DTE on the PARM= card lets this run rebuild
+      *  a prior business date's snapshot instead of today's; a commit
+      *  interval and restart switch let a long load checkpoint and
+      *  resume instead of running start-to-finish in one unit of work;
+      *  a delta switch and since-timestamp limit the load to source
+      *  rows changed since a prior run instead of the full history;
+      *  a partition switch and outlet ID range let one load be split
+      *  across several shorter runs instead of one long one.
+           INITIALIZE WS-JCL-PARM-CARD
+           IF LS-JCL-PARM-LEN > 0
+              MOVE LS-JCL-PARM-DATA (1:54) TO WS-JCL-PARM-CARD
+           END-IF
+           MOVE WS-PARM-AS-OF-DTE-OVR TO LS-FLOW-PARM-AS-OF-DTE-OVR
+           MOVE WS-PARM-COMMIT-INTERVAL TO
+             LS-FLOW-PARM-COMMIT-INTERVAL
+           IF WS-PARM-RESTART-SW = "Y"
+              SET LS-FLOW-RESTART-REQUESTED TO TRUE
+           ELSE
+              SET LS-FLOW-RESTART-NOT-REQUESTED TO TRUE
+           END-IF
+           IF WS-PARM-DELTA-SW = "Y"
+              SET LS-FLOW-DELTA-MODE-ON TO TRUE
+              MOVE WS-PARM-DELTA-SINCE-TSP TO
+                LS-FLOW-PARM-DELTA-SINCE-TSP
+           ELSE
+              SET LS-FLOW-DELTA-MODE-OFF TO TRUE
+           END-IF
+           IF WS-PARM-PART-SW = "Y"
+              SET LS-FLOW-PARTITION-MODE-ON TO TRUE
+              MOVE WS-PARM-PART-LOW-OUTL-ID TO
+                LS-FLOW-PARM-PART-LOW-OUTL-ID
+              MOVE WS-PARM-PART-HIGH-OUTL-ID TO
+                LS-FLOW-PARM-PART-HIGH-OUTL-ID
+           ELSE
+              SET LS-FLOW-PARTITION-MODE-OFF TO TRUE
+           END-IF
+           .
+       0020-EXIT.
+           EXIT.
+      *
       *--------------------------------------------------------------*
        0500-MAIN-LOGIC.
       *--------------------------------------------------------------*
@@ -255,20 +333,35 @@ G0002      END-IF
       *       No action required here
               CONTINUE
            END-EVALUATE
-      * 
-      *  Check for PV Errors whilst reading the database
-           IF DB-PV-STATUS-NOT-OK
-              IF LS-FLOW-ERROR-PARA-NAME = SPACES
-                 MOVE "7000-CHECK-STATUS" TO LS-FLOW-ERROR-PARA-NAME
-              END-IF
-              PERFORM 9100-SYSTEM-ERROR THRU 9100-EXIT
-              GO TO 7000-EXIT
-           END-IF
+      *
+      *  Permitted-value violations are reported in the reconciliation
+      *  summary below and on the PVERR-FILE exception file DNCB123A
+      *  writes - they no longer abort the run.
+           PERFORM 8410-WRITE-RECONCILIATION-SUMMARY THRU 8410-EXIT
            CONTINUE.
       *--------------------------------------------------------------*
        7000-EXIT.
            EXIT.
       *--------------------------------------------------------------*
+      *--------------------------------------------------------------*
+       8410-WRITE-RECONCILIATION-SUMMARY.
+      *--------------------------------------------------------------*
+      *  Row-count reconciliation between the YDMSHDEM source history
+      *  and the YDMSEMDN rows this run actually created, so a short
+      *  run isn't mistaken for a clean one.
+           MOVE "8410-WRITE-RECONCILIATION-SUMMARY" TO
+             LS-FLOW-CUR-PARA-NAME
+           DISPLAY "DNCB122B - YDMSEMDN LOAD RECONCILIATION SUMMARY"
+           DISPLAY "  SOURCE ROWS FETCHED ..: " LS-FLOW-CNT-FETCHED
+           DISPLAY "  ROWS INSERTED ........: " LS-FLOW-CNT-INSERTED
+           DISPLAY "  DUPLICATES SKIPPED ...: " LS-FLOW-CNT-DUPLICATE
+           DISPLAY "  PV REJECTED ..........: " LS-FLOW-CNT-PV-REJECTED
+           DISPLAY "  NULL SSN .............: " LS-FLOW-CNT-NULL-SSN
+           DISPLAY "  NULL MIDDLE INITIAL ..: " LS-FLOW-CNT-NULL-MI
+           .
+       8410-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
       *--------------------------------------------------------------*
        8400-WRITE-MESSAGE.
       *--------------------------------------------------------------*
@@ -338,19 +431,6 @@ G0002      END-IF
       *--------------------------------------------------------------*
        8550-EXIT.
            EXIT.
-      *--------------------------------------------------------------*
-      * 
-       9100-SYSTEM-ERROR.
-           MOVE 
-           "SYSTEM ERROR ENCOUNTERED -PLEASE CONTACT TECHNICAL SUPPORT" 
-           TO 
-              LS-FLOW-ERROR-MESSAGE-1
-           SET LS-FLOW-SYSTEM-ERROR TO TRUE.
-           PERFORM 9990-ABORT THRU 9990-EXIT
-           .
-       9100-EXIT.
-           EXIT.
-      * 
       *--------------------------------------------------------------*
        9990-ABORT.
       *--------------------------------------------------------------*
