@@ -0,0 +1,74 @@
+      *****************************************************************
+      *  JSFLWCTL - COMMON FLOW-CONTROL / ESCAPE STATUS PASS-AREA     *
+      *  Passed on every CALL between an action-block driver and its  *
+      *  worker module so that error status, escape-mechanism and     *
+      *  run-time parameter information travel together.              *
+      *****************************************************************
+       01  LS-FLOW.
+           05  LS-FLOW-CUR-PROG-ID          PIC  X(9).
+           05  LS-FLOW-CUR-ACTION-NAME      PIC  X(32).
+           05  LS-FLOW-CUR-PARA-NAME        PIC  X(30).
+           05  LS-FLOW-LANGUAGE-CODE        PIC  X(2).
+           05  LS-FLOW-TRANCODE             PIC  X(8).
+           05  LS-FLOW-EXEC-STATUS.
+               10  LS-FLOW-EXEC-STATUS-SW   PIC  X.
+                   88  LS-FLOW-EXEC-ERROR       VALUE 'E'.
+                   88  LS-FLOW-EXEC-DB-ERROR    VALUE 'D'.
+                   88  LS-FLOW-SYSTEM-ERROR     VALUE 'S'.
+                   88  LS-FLOW-EXEC-STATUS-OK   VALUE ' '.
+           05  LS-FLOW-ERROR-PROG-NAME      PIC  X(8).
+           05  LS-FLOW-ERROR-PARA-NAME      PIC  X(30).
+           05  LS-FLOW-ERROR-CODE           PIC  X(4).
+           05  LS-FLOW-ERROR-MESSAGE-1      PIC  X(72).
+           05  LS-FLOW-ERROR-MESSAGE-2      PIC  X(72).
+           05  LS-FLOW-ERROR-MESSAGE-3      PIC  X(72).
+           05  LS-FLOW-ERROR-MESSAGE-4      PIC  X(72).
+           05  LS-FLOW-ERROR-MESSAGE-5      PIC  X(72).
+           05  LS-FLOW-ERROR-MESSAGE-6      PIC  X(72).
+           05  LS-FLOW-DB-SQLCA             PIC  X(136).
+           05  LS-FLOW-STATUS-DSCRN         PIC  X.
+           05  LS-FLOW-STATUS-ENDEX         PIC  X.
+           05  LS-FLOW-STATUS-MSGTYP        PIC  X.
+           05  LS-FLOW-STATUS-NAME          PIC  X(32).
+           05  LS-FLOW-STATUS-MSGTXT        PIC  X(80).
+           05  LS-FLOW-STATUS-TERM          PIC  X.
+      *****************************************************************
+      *  LS-FLOW-PARMS - Optional run-time parameters handed down     *
+      *  from a job's action-block driver to its worker module(s).    *
+      *  A field left at its INITIALIZE value means "not supplied -   *
+      *  use the normal default behaviour".                           *
+      *****************************************************************
+           05  LS-FLOW-PARMS.
+               10  LS-FLOW-PARM-AS-OF-DTE-OVR    PIC  9(8).
+               10  LS-FLOW-PARM-DELTA-SW         PIC  X.
+                   88  LS-FLOW-DELTA-MODE-ON         VALUE 'Y'.
+                   88  LS-FLOW-DELTA-MODE-OFF        VALUE 'N'.
+               10  LS-FLOW-PARM-DELTA-SINCE-TSP   PIC  X(20).
+               10  LS-FLOW-PARM-PART-SW          PIC  X.
+                   88  LS-FLOW-PARTITION-MODE-ON     VALUE 'Y'.
+                   88  LS-FLOW-PARTITION-MODE-OFF    VALUE 'N'.
+               10  LS-FLOW-PARM-PART-LOW-OUTL-ID  PIC  9(9).
+               10  LS-FLOW-PARM-PART-HIGH-OUTL-ID PIC  9(9).
+               10  LS-FLOW-PARM-COMMIT-INTERVAL  PIC  9(5).
+               10  LS-FLOW-PARM-RESTART-SW       PIC  X.
+                   88  LS-FLOW-RESTART-REQUESTED     VALUE 'Y'.
+                   88  LS-FLOW-RESTART-NOT-REQUESTED VALUE 'N'.
+               10  LS-FLOW-PARM-PURGE-CUTOFF-DTE PIC  9(8).
+               10  LS-FLOW-PARM-PURGE-ARCHIVE-SW PIC  X.
+                   88  LS-FLOW-PURGE-ARCHIVE-ON      VALUE 'Y'.
+                   88  LS-FLOW-PURGE-ARCHIVE-OFF     VALUE 'N'.
+               10  LS-FLOW-PARM-EXTRACT-AS-OF-DTE PIC 9(8).
+      *****************************************************************
+      *  LS-FLOW-COUNTS - Run statistics handed back up from a worker *
+      *  module to its driver for end-of-job reporting.               *
+      *****************************************************************
+           05  LS-FLOW-COUNTS.
+               10  LS-FLOW-CNT-FETCHED           PIC  9(9) COMP-3.
+               10  LS-FLOW-CNT-INSERTED          PIC  9(9) COMP-3.
+               10  LS-FLOW-CNT-DUPLICATE         PIC  9(9) COMP-3.
+               10  LS-FLOW-CNT-PV-REJECTED       PIC  9(9) COMP-3.
+               10  LS-FLOW-CNT-NULL-SSN          PIC  9(9) COMP-3.
+               10  LS-FLOW-CNT-NULL-MI           PIC  9(9) COMP-3.
+               10  LS-FLOW-CNT-DELETED           PIC  9(9) COMP-3.
+               10  LS-FLOW-CNT-ARCHIVED          PIC  9(9) COMP-3.
+               10  LS-FLOW-CNT-EXTRACTED          PIC  9(9) COMP-3.
