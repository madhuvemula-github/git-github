@@ -0,0 +1,20 @@
+      *****************************************************************
+      *  JSDBMSRW - COMMON DBMS RESPONSE WORK AREA                    *
+      *  Holds the normalised outcome of the last SQL statement       *
+      *  executed so callers can EVALUATE/IF against condition-names  *
+      *  instead of raw SQLCODE values.                               *
+      *****************************************************************
+       01  WS-DBMS-RESPONSE.
+           05  WS-DBMS-SQLCODE            PIC  S9(9) COMP-3.
+           05  WS-DBMS-STATUS-SW          PIC  X.
+               88  DBMS-OK                    VALUE '0'.
+               88  DBMS-END-OF-SET             VALUE '1'.
+               88  DBMS-NOT-FOUND               VALUE '1'.
+               88  DBMS-DUPLICATE              VALUE '2'.
+               88  DBMS-PV-ERROR               VALUE '3'.
+               88  DBMS-TIMEOUT-DEADLOCK       VALUE '4'.
+               88  DBMS-ERROR                  VALUE '5'.
+           05  WS-DBMS-TABLE-NAME         PIC  X(18).
+           05  WS-DBMS-PARA-NAME          PIC  X(30).
+           05  WS-DBMS-STMT-TYPE          PIC  X(8).
+           05  WS-DBMS-STATUS-MESSAGE     PIC  X(8).
