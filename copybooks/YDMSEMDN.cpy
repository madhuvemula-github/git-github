@@ -0,0 +1,34 @@
+      *****************************************************************
+      * DCLGEN TABLE(YDMSEMDN)                                        *
+      * DENORMALIZED DISTRIBUTOR/EMPLOYEE SNAPSHOT - ONE ROW PER       *
+      * DISTRIBUTOR/OUTLET/EMPLOYEE COMBINATION PER AS_OF_DTE          *
+      *****************************************************************
+           EXEC SQL DECLARE YDMSEMDN TABLE
+           ( DISTRIBUTOR_ID                 CHAR(8)      NOT NULL,
+             DISTRIBUTOR_PARTY              DECIMAL(15, 0) NOT NULL,
+             EMPLOYEE_PARTY_ID              DECIMAL(15, 0) NOT NULL,
+             LAST_NAME                      CHAR(20)     NOT NULL,
+             FIRST_NAME                     CHAR(15)     NOT NULL,
+             MIDDLE_INITIAL                 CHAR(1),
+             SOCIAL_SECURITY_NB             CHAR(9)      NOT NULL,
+             BIRTH_DTE                      DATE         NOT NULL,
+             EFF_DTE                        DATE         NOT NULL,
+             EXP_DTE                        DATE         NOT NULL,
+             LAST_UPD_TMSP                  TIMESTAMP    NOT NULL,
+             LAST_UPD_UID                   CHAR(8)      NOT NULL,
+             AS_OF_DTE                      DATE         NOT NULL
+           ) END-EXEC.
+       01  DCLYDMSEMDN.
+           10 DISTRIBUTOR-ID                PIC  X(8).
+           10 DISTRIBUTOR-PARTY              PIC  S9(15)V COMP-3.
+           10 EMPLOYEE-PARTY-ID              PIC  S9(15)V COMP-3.
+           10 LAST-NAME                      PIC  X(20).
+           10 FIRST-NAME                     PIC  X(15).
+           10 MIDDLE-INITIAL                 PIC  X(1).
+           10 SOCIAL-SECURITY-NB             PIC  X(9).
+           10 BIRTH-DTE                      PIC  X(10).
+           10 EFF-DTE                        PIC  X(10).
+           10 EXP-DTE                        PIC  X(10).
+           10 LAST-UPD-TMSP                  PIC  X(26).
+           10 LAST-UPD-UID                   PIC  X(8).
+           10 AS-OF-DTE                      PIC  X(10).
