@@ -0,0 +1,306 @@
+      **************************************************
+      *            IDENTIFICATION DIVISION             *
+      **************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DNCB124B.
+       AUTHOR.        Jumar Solutions.
+      *   Name: DMS_PURGE_DENORMALIZED_EMPLOYEE
+      *
+      *
+      **************************************************
+      *            ENVIRONMENT DIVISION                *
+      **************************************************
+       ENVIRONMENT DIVISION.
+      *
+      **************************************************
+      *            DATA DIVISION                       *
+      **************************************************
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+      * Dummy declarations for calls to JSABEND
+       01  WS-DUMMY-IO-PCB   PIC  XXXX VALUE SPACES.
+       01  WS-DUMMY-ALT-PCB  PIC  XXXX VALUE SPACES.
+
+       COPY JSFLWCTL.
+       01  WS001-CONTROL-VARIABLES.
+           05 WS-FLOW-CONTROL.
+              10 WS-FLOW-TRNCD            PIC  X(8).
+           05 WS-ESCAPE-MECHANISM.
+              10 WS-ESC-CURRENT-LEVEL     PIC  99 COMP-3.
+              10 WS-ESC-QUIT-LEVEL        PIC  99 COMP-3.
+              10 WS-ESCAPE-LOOP-YN        PIC  X.
+                 88 ESCAPE-LOOP            VALUE 'Y'.
+                 88 STAY-IN-LOOP           VALUE 'N'.
+           05 WS-PGM-DNCB125A             PIC  X(08) VALUE 'DNCB125A'.
+           05 WS-PGM-JSCDBERR             PIC  X(8) VALUE 'JSCDBERR'.
+           05 WS-PGM-CEE3ABD              PIC  X(08) VALUE 'CEE3ABD'.
+           05 WS-ALREADY-SYSTEM-ERROR-SW  PIC  X(1) VALUE 'N'.
+              88 WS-ALREADY-SYSTEM-ERROR   VALUE 'Y'.
+       01  WS-CEE3ABD-FIELDS.
+           05 WS-CEE3ABD                  PIC  X(8) VALUE 'CEE3ABD'.
+           05 WS-ABEND-CODE               PIC S9(9) BINARY VALUE +0000.
+           05 WS-DUMP-CODE                PIC S9(9) VALUE +1.
+              88 WS-DUMP-SYSTEM            VALUE +0.
+              88 WS-DUMP-LE370             VALUE +1.
+      *
+      *  PARM= card layout received from the JCL EXEC statement:
+      *    01-08  Purge cutoff AS_OF_DTE, YYYYMMDD - rows older than
+      *           this date are purged. Required.
+      *    09     Archive switch - Y archives to YDMSEMDA before the
+      *           delete, N (or blank) deletes with no archive copy.
+      *
+       01  WS-JCL-PARM-CARD.
+           05 WS-PARM-CUTOFF-AS-OF-DTE    PIC  9(8).
+           05 WS-PARM-ARCHIVE-SW          PIC  X.
+      *
+      *******************************************
+      *   Beginning of STATUS codes
+       01  WS-BLANK-STATUS       VALUE SPACES.
+           05 WS-STATUS-DSCRN   PIC  X.
+           05 WS-STATUS-ENDEX   PIC  X.
+           05 WS-STATUS-MSGTYP  PIC  X.
+           05 WS-STATUS-NAME    PIC  X(32).
+           05 WS-STATUS-MSGTXT  PIC  X(80).
+           05 WS-STATUS-TERM    PIC  X.
+      *
+       01  WS-ES-INVALID-COMMAND.
+           05 WS-STATUS-DSCRN     PIC  X     VALUE 'Y'.
+           05 WS-STATUS-ENDEX     PIC  X     VALUE 'Y'.
+           05 WS-STATUS-MSGTYP    PIC  X     VALUE 'E'.
+           05 WS-STATUS-NAME      PIC  X(32) VALUE 'INVALID_COMMAND'.
+           05 WS-STATUS-MSGTXT    PIC  X(80) VALUE 'INVALID_COMMAND'.
+           05 WS-STATUS-TERM      PIC  X     VALUE 'R'.
+      *   End of STATUS codes
+      *******************************************
+       01  WS004-ERROR-REPORTED.
+           05 WS004-ERROR-ENCOUNTERED           PIC  X.
+           05 WS004-ERROR-FUNC-NAME             PIC  X(8).
+           05 WS004-ERROR-FUNC-ERRMSG           PIC  9(4).
+
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *   DBMS RESPONSE AREA                                        *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+       COPY JSDBMSRW.
+       01  WS-DSN-ERROR-MESSAGE.
+           05 WS-DSN-ERROR-LEN   PIC S9(4) COMP VALUE 720.
+           05 WS-DSN-ERROR-TEXT  PIC  X(72)  OCCURS 10 TIMES.
+
+       77  WS-DSN-ERROR-TEXT-LEN PIC S9(9) COMP VALUE +72.
+       01  WS-ABEND-TYPE   PIC  X(5) VALUE 'BATCH'.
+       01  WS-PGM-JSABEND  PIC  X(8) VALUE 'JSABEND'.
+
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *   SQL COMMUNICATION AREA                                    *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       LINKAGE SECTION.
+       01  LS-JCL-PARM.
+           05 LS-JCL-PARM-LEN             PIC S9(4) COMP.
+           05 LS-JCL-PARM-DATA            PIC X(80).
+      *
+      **************************************************
+      *            PROCEDURE DIVISION                  *
+      **************************************************
+       PROCEDURE DIVISION USING LS-JCL-PARM.
+       0000-MODULE-ENTRY.
+           PERFORM 0010-INITIALIZATION THRU 0010-EXIT
+           PERFORM 0500-MAIN-LOGIC THRU 0500-EXIT
+           PERFORM 7000-CHECK-STATUS THRU 7000-EXIT
+           GOBACK.
+       0000-MODULE-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       0010-INITIALIZATION.
+      *--------------------------------------------------------------*
+           MOVE "0010-INITIALIZATION" TO LS-FLOW-CUR-PARA-NAME
+           INITIALIZE LS-FLOW
+           INITIALIZE WS-DBMS-RESPONSE
+           MOVE  "DNCB124B " TO LS-FLOW-CUR-PROG-ID
+           MOVE  "DMS_PURGE_DENORMALIZED_EMPLOYEE" TO
+             LS-FLOW-CUR-ACTION-NAME
+           MOVE  "EN" TO LS-FLOW-LANGUAGE-CODE
+           MOVE "DNCB124B" TO LS-FLOW-TRANCODE
+           MOVE 0 TO WS-ESC-CURRENT-LEVEL
+           MOVE 99 TO WS-ESC-QUIT-LEVEL
+           SET STAY-IN-LOOP TO TRUE
+           PERFORM 0020-GET-RUN-PARMS THRU 0020-EXIT
+           .
+       0010-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       0020-GET-RUN-PARMS.
+      *--------------------------------------------------------------*
+      *  Move the JCL PARM= card into LS-FLOW so DNCB125A can pick up
+      *  the purge cutoff date and the archive switch.
+           INITIALIZE WS-JCL-PARM-CARD
+           IF LS-JCL-PARM-LEN > 0
+              MOVE LS-JCL-PARM-DATA (1:9) TO WS-JCL-PARM-CARD
+           END-IF
+           MOVE WS-PARM-CUTOFF-AS-OF-DTE TO
+             LS-FLOW-PARM-PURGE-CUTOFF-DTE
+           IF WS-PARM-ARCHIVE-SW = 'Y'
+              SET LS-FLOW-PURGE-ARCHIVE-ON TO TRUE
+           ELSE
+              SET LS-FLOW-PURGE-ARCHIVE-OFF TO TRUE
+           END-IF
+           .
+       0020-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       0500-MAIN-LOGIC.
+      *--------------------------------------------------------------*
+           ADD 1 TO WS-ESC-CURRENT-LEVEL
+           MOVE 99 TO WS-ESC-QUIT-LEVEL
+      * NOTE ************************************************
+      *      The only reason for this procedure is so that
+      *      the DB2 is in an action block so that the DBRM
+      *      and the module name are the same.
+      *      (e.g.DNCB125A).  This is needed in order for
+      *      endevor to perform the binds.
+      *      ************************************************
+           PERFORM 1000-CALL-DNCB125A THRU 1000-EXIT
+           .
+       0500-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       1000-CALL-DNCB125A.
+      *--------------------------------------------------------------*
+           ADD 1 TO WS-ESC-CURRENT-LEVEL
+           MOVE 99 TO WS-ESC-QUIT-LEVEL
+           INITIALIZE LS-FLOW-EXEC-STATUS
+           CALL WS-PGM-DNCB125A USING
+                 LS-FLOW
+           IF LS-FLOW-EXEC-STATUS NOT = SPACES
+              IF LS-FLOW-ERROR-PARA-NAME = SPACES
+                 MOVE "1000-CALL-DNCB125A" TO LS-FLOW-ERROR-PARA-NAME
+              END-IF
+              PERFORM 9990-ABORT THRU 9990-EXIT
+           END-IF
+           .
+       1000-EXIT.
+      *    ESCAPE level tracking - DO NOT MOVE
+           SUBTRACT 1 FROM WS-ESC-CURRENT-LEVEL
+           EXIT.
+      *--------------------------------------------------------------*
+       7000-CHECK-STATUS.
+      *--------------------------------------------------------------*
+           EVALUATE LS-FLOW-STATUS-TERM
+           WHEN 'R'
+      *       Handle ROLLBACK request
+              PERFORM 8500-ROLLBACK THRU 8500-EXIT
+      *
+           WHEN 'A'
+      *       Handle ABORT request
+              PERFORM 9990-ABORT THRU 9990-EXIT
+      *
+           WHEN 'X'
+      *       Handle RETRY TRANSACTION
+              PERFORM 8550-RETRY THRU 8550-EXIT
+      *
+           WHEN OTHER
+      *       No action required here
+              CONTINUE
+           END-EVALUATE
+      *
+           PERFORM 8410-WRITE-PURGE-SUMMARY THRU 8410-EXIT
+           CONTINUE.
+      *--------------------------------------------------------------*
+       7000-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       8400-WRITE-MESSAGE.
+      *--------------------------------------------------------------*
+           MOVE "8400-WRITE-MESSAGE" TO LS-FLOW-CUR-PARA-NAME
+           DISPLAY "DNCB124B".
+           DISPLAY "EXIT STATUS: " WITH NO ADVANCING.
+           EVALUATE LS-FLOW-STATUS-TERM
+              WHEN "R"
+                 DISPLAY "ROLLBACK"
+              WHEN "A"
+                 DISPLAY "ABORT"
+              WHEN OTHER
+                 DISPLAY "MESSAGE"
+           END-EVALUATE.
+           DISPLAY "MESSAGE TYPE: " WITH NO ADVANCING.
+           EVALUATE LS-FLOW-STATUS-MSGTYP
+              WHEN "N"
+                 DISPLAY "NORMAL"
+              WHEN "E"
+                 DISPLAY "ERROR"
+              WHEN "I"
+                 DISPLAY "INFORMATIONAL"
+              WHEN "W"
+                 DISPLAY "WARNING"
+              WHEN OTHER
+                 DISPLAY "UNKNOWN"
+           END-EVALUATE.
+           DISPLAY "MESSAGE: " LS-FLOW-STATUS-MSGTXT.
+             .
+      *--------------------------------------------------------------*
+       8400-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       8410-WRITE-PURGE-SUMMARY.
+      *--------------------------------------------------------------*
+      *  End-of-run reconciliation so ops can see the purge actually
+      *  ran before the next quarterly space report is pulled.
+           MOVE "8410-WRITE-PURGE-SUMMARY" TO LS-FLOW-CUR-PARA-NAME
+           DISPLAY "DNCB124B - YDMSEMDN RETENTION PURGE SUMMARY"
+           DISPLAY "  CUTOFF AS_OF_DTE ......: "
+              LS-FLOW-PARM-PURGE-CUTOFF-DTE
+           DISPLAY "  ROWS ARCHIVED ........: " LS-FLOW-CNT-ARCHIVED
+           DISPLAY "  ROWS DELETED .........: " LS-FLOW-CNT-DELETED
+           .
+       8410-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       8500-ROLLBACK.
+      *--------------------------------------------------------------*
+           MOVE "8500-ROLLBACK" TO LS-FLOW-CUR-PARA-NAME
+            EXEC SQL
+            ROLLBACK
+            END-EXEC
+              .
+       8500-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       8550-RETRY.
+      *--------------------------------------------------------------*
+           MOVE "8550-RETRY" TO LS-FLOW-CUR-PARA-NAME
+      *    Simulate an ABEND FLOW STATUS
+           MOVE "Y" TO LS-FLOW-STATUS-DSCRN
+           MOVE "Y" TO LS-FLOW-STATUS-ENDEX
+           MOVE "E" TO LS-FLOW-STATUS-MSGTYP
+           MOVE "ABORT DISPLAYING" TO LS-FLOW-STATUS-NAME
+           MOVE "RETRY TRANSACTION was requested" TO
+           LS-FLOW-STATUS-MSGTXT
+           MOVE "A" TO LS-FLOW-STATUS-TERM
+      *    Save diagnostic information
+           MOVE "8550-RETRY" TO LS-FLOW-ERROR-PARA-NAME
+           MOVE "DNCB124B" TO LS-FLOW-ERROR-PROG-NAME
+           PERFORM 9990-ABORT THRU 9990-EXIT
+             .
+      *--------------------------------------------------------------*
+       8550-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       9990-ABORT.
+      *--------------------------------------------------------------*
+      * NOTE We come here when functions etc are unsuccessful and for
+      *   requests to ABEND
+           IF LS-FLOW-ERROR-PROG-NAME = SPACES
+              MOVE "DNCB124B" TO LS-FLOW-ERROR-PROG-NAME
+           END-IF
+           CALL WS-PGM-JSABEND USING
+              LS-FLOW
+              WS-DBMS-RESPONSE
+              WS-DUMMY-IO-PCB
+              WS-DUMMY-ALT-PCB
+              WS-ABEND-TYPE
+
+           GOBACK
+           .
+       9990-EXIT.
+           EXIT.
