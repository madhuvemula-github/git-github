@@ -0,0 +1,350 @@
+      **************************************************
+      *            IDENTIFICATION DIVISION             *
+      **************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DNCB127A.
+       AUTHOR.        Jumar Solutions.
+      *   Name: PAYROLL_EXTRACT_EMPLOYEE_TABLE
+      *
+      *
+      **************************************************
+      *            ENVIRONMENT DIVISION                *
+      **************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *  Payroll interface extract - one fixed record per denormalized
+      *  distributor/employee snapshot row for the requested AS_OF_DTE.
+           SELECT PAYEXT-FILE ASSIGN TO PAYEXTOT
+               FILE STATUS IS WS036-PAYEXT-FILE-STATUS.
+      *
+      **************************************************
+      *            DATA DIVISION                       *
+      **************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAYEXT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  PAYEXT-RECORD.
+           05 PAYEXT-DISTRIBUTOR-ID          PIC X(8).
+           05 PAYEXT-DISTRIBUTOR-PARTY       PIC 9(15).
+           05 PAYEXT-EMPLOYEE-PARTY-ID       PIC 9(15).
+           05 PAYEXT-LAST-NAME               PIC X(20).
+           05 PAYEXT-FIRST-NAME              PIC X(15).
+           05 PAYEXT-MIDDLE-INITIAL          PIC X(01).
+           05 PAYEXT-SOCIAL-SECURITY-NB      PIC X(09).
+           05 PAYEXT-BIRTH-DTE               PIC X(10).
+           05 PAYEXT-EFF-DTE                 PIC X(10).
+           05 PAYEXT-EXP-DTE                 PIC X(10).
+           05 FILLER                         PIC X(07).
+      *
+       WORKING-STORAGE SECTION.
+       01  WS001-CONTROL-VARIABLES.
+           05 WS-FLOW-CONTROL.
+              10 WS-FLOW-TRNCD         PIC  X(8).
+           05 WS-ESCAPE-MECHANISM.
+              10 WS-ESC-CURRENT-LEVEL  PIC  99 COMP-3.
+              10 WS-ESC-QUIT-LEVEL     PIC  99 COMP-3.
+              10 WS-ESCAPE-LOOP-YN     PIC  X.
+                 88 ESCAPE-LOOP         VALUE 'Y'.
+                 88 STAY-IN-LOOP        VALUE 'N'.
+           05 WS-PGM-JSCDBERR          PIC  X(8) VALUE 'JSCDBERR'.
+      *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *   DBMS RESPONSE AREA                                        *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+       COPY JSDBMSRW.
+       01  WS-DSN-ERROR-MESSAGE.
+           05 WS-DSN-ERROR-LEN   PIC S9(4) COMP VALUE 720.
+           05 WS-DSN-ERROR-TEXT  PIC  X(72)  OCCURS 10 TIMES.
+       77  WS-DSN-ERROR-TEXT-LEN PIC S9(9) COMP VALUE +72.
+      *
+      *  Extract control fields - the snapshot date is received from
+      *  DNCB126B via LS-FLOW-PARMS.
+      *
+       01  WS002-EXTRACT-CONTROL.
+           05 WS002-EXTRACT-AS-OF-DTE     PIC  9(8).
+           05 WS002-EXTRACT-AS-OF-DTE-X   PIC  X(10).
+           05 WS002-ROWS-EXTRACTED        PIC  9(9) COMP-3 VALUE 0.
+
+       77  WS003-MIDDLE-INITIAL-NL  PIC S9(4) COMP.
+       01  WS030-FUNCTION-WORKAREA.
+           05 WS-PGM-JSFORMDT                 PIC  X(08)
+                 VALUE 'JSFORMDT'.
+           05 WS030-DT-T-TS-INPUT.
+              10 WS030-DT-T-TS-INPUT-VAL      PIC  X(26).
+              10 WS030-COBOL-DB2-IND          PIC  X.
+           05 WS030-DT-T-TS-OUTPUT.
+              10 WS030-DT-T-TS-OUTPUT-VAL     PIC  X(26).
+       01  WS011-ERROR-REPORTED.
+           05 WS011-ERROR-ENCOUNTERED           PIC  X.
+           05 WS011-ERROR-FUNC-NAME             PIC  X(8).
+           05 WS011-ERROR-FUNC-ERRMSG           PIC  9(4).
+       01  WS036-PAYEXT-CONTROL.
+           05 WS036-PAYEXT-FILE-STATUS    PIC XX VALUE '00'.
+           05 WS036-PAYEXT-FILE-OPEN-SW   PIC X VALUE 'N'.
+              88 WS036-PAYEXT-FILE-IS-OPEN  VALUE 'Y'.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *   SQL COMMUNICATION AREA                                    *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE YDMSEMDN END-EXEC.
+      *
+      *  Cursor over the requested snapshot date, ordered the way the
+      *  payroll interface expects to see distributor employees.
+           EXEC SQL DECLARE CRSR001_YDMSEMDN_EXTRACT CURSOR FOR
+              SELECT
+                 "DISTRIBUTOR_ID",
+                 "DISTRIBUTOR_PARTY",
+                 "EMPLOYEE_PARTY_ID",
+                 "LAST_NAME",
+                 "FIRST_NAME",
+                 "MIDDLE_INITIAL",
+                 "SOCIAL_SECURITY_NB",
+                 "BIRTH_DTE",
+                 "EFF_DTE",
+                 "EXP_DTE"
+              FROM "YDMSEMDN"
+              WHERE "AS_OF_DTE" = :WS002-EXTRACT-AS-OF-DTE-X
+              ORDER BY "DISTRIBUTOR_ID", "EMPLOYEE_PARTY_ID"
+           END-EXEC.
+      *
+       LINKAGE SECTION.
+       COPY JSFLWCTL.
+      *
+      **************************************************
+      *            PROCEDURE DIVISION                  *
+      **************************************************
+       PROCEDURE DIVISION USING LS-FLOW.
+       0000-MODULE-ENTRY.
+           PERFORM 0010-INITIALIZATION THRU 0010-EXIT
+           PERFORM 0500-MAIN-LOGIC THRU 0500-EXIT
+           PERFORM 9920-CLOSE-CURSORS THRU 9920-EXIT
+           GOBACK.
+       0000-MODULE-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       0010-INITIALIZATION.
+      *--------------------------------------------------------------*
+           MOVE "0010-INITIALIZATION" TO LS-FLOW-CUR-PARA-NAME
+           MOVE  "DNCB127A " TO LS-FLOW-CUR-PROG-ID
+           MOVE  "PAYROLL_EXTRACT_EMPLOYEE_TABLE" TO
+             LS-FLOW-CUR-ACTION-NAME
+           MOVE  "EN" TO LS-FLOW-LANGUAGE-CODE
+           MOVE 0 TO WS-ESC-CURRENT-LEVEL
+           MOVE 99 TO WS-ESC-QUIT-LEVEL
+           SET STAY-IN-LOOP TO TRUE
+           MOVE LS-FLOW-PARM-EXTRACT-AS-OF-DTE TO
+             WS002-EXTRACT-AS-OF-DTE
+           MOVE 0 TO WS002-ROWS-EXTRACTED
+           OPEN OUTPUT PAYEXT-FILE
+           IF WS036-PAYEXT-FILE-STATUS = "00"
+              SET WS036-PAYEXT-FILE-IS-OPEN TO TRUE
+           ELSE
+              MOVE "DNCB127A" TO LS-FLOW-ERROR-PROG-NAME
+              MOVE "0010-INITIALIZATION" TO LS-FLOW-ERROR-PARA-NAME
+              MOVE "UNABLE TO OPEN PAYEXT-FILE" TO
+                LS-FLOW-ERROR-MESSAGE-1
+              SET LS-FLOW-SYSTEM-ERROR TO TRUE
+              PERFORM 9990-ABORT THRU 9990-EXIT
+           END-IF
+           .
+       0010-EXIT.
+           EXIT.
+      *
+      *--------------------------------------------------------------*
+       0500-MAIN-LOGIC.
+      *--------------------------------------------------------------*
+           ADD 1 TO WS-ESC-CURRENT-LEVEL
+           MOVE 99 TO WS-ESC-QUIT-LEVEL
+      *  Default to today's snapshot when no extract date was
+      *  supplied on the PARM= card.
+           IF WS002-EXTRACT-AS-OF-DTE = 0
+              MOVE FUNCTION CURRENT-DATE TO WS030-DT-T-TS-INPUT-VAL
+              MOVE WS030-DT-T-TS-INPUT-VAL (1:8) TO
+                WS002-EXTRACT-AS-OF-DTE
+              MOVE WS002-EXTRACT-AS-OF-DTE TO
+                LS-FLOW-PARM-EXTRACT-AS-OF-DTE
+           END-IF
+           PERFORM 1000-FORMAT-EXTRACT-DATE THRU 1000-EXIT
+           PERFORM 1001-OPEN-CURSOR THRU 1001-EXIT
+           PERFORM 1003-READ-EACH THRU 1003-EXIT WITH TEST BEFORE
+             UNTIL NOT DBMS-OK
+           IF NOT DBMS-END-OF-SET AND NOT DBMS-NOT-FOUND
+              MOVE SQLCA TO LS-FLOW-DB-SQLCA
+              SET LS-FLOW-EXEC-DB-ERROR TO TRUE
+              MOVE "DNCB127A" TO LS-FLOW-ERROR-PROG-NAME
+              MOVE "0500-MAIN-LOGIC" TO LS-FLOW-ERROR-PARA-NAME
+              PERFORM 9990-ABORT THRU 9990-EXIT
+           END-IF
+           MOVE WS002-ROWS-EXTRACTED TO LS-FLOW-CNT-EXTRACTED
+           .
+       0500-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       1000-FORMAT-EXTRACT-DATE.
+      *--------------------------------------------------------------*
+      *  Convert the YYYYMMDD extract date into the ISO form DB2
+      *  expects for a host-variable comparison against AS_OF_DTE.
+           INITIALIZE WS030-DT-T-TS-INPUT
+           MOVE "C" TO WS030-COBOL-DB2-IND
+           MOVE WS002-EXTRACT-AS-OF-DTE TO WS030-DT-T-TS-INPUT-VAL
+           CALL WS-PGM-JSFORMDT USING
+                           WS030-DT-T-TS-INPUT
+                           WS030-DT-T-TS-OUTPUT
+                           WS011-ERROR-REPORTED
+           IF WS011-ERROR-ENCOUNTERED NOT = SPACES
+              MOVE "DNCB127A" TO LS-FLOW-ERROR-PROG-NAME
+              MOVE "1000-FORMAT-EXTRACT-DATE" TO
+                LS-FLOW-ERROR-PARA-NAME
+              MOVE WS011-ERROR-FUNC-ERRMSG TO LS-FLOW-ERROR-CODE
+              SET LS-FLOW-EXEC-ERROR TO TRUE
+              PERFORM 9990-ABORT THRU 9990-EXIT
+           ELSE
+              MOVE WS030-DT-T-TS-OUTPUT(1:10) TO
+                WS002-EXTRACT-AS-OF-DTE-X
+           END-IF
+           .
+       1000-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       1001-OPEN-CURSOR.
+      *--------------------------------------------------------------*
+           EXEC SQL OPEN CRSR001_YDMSEMDN_EXTRACT
+           END-EXEC
+           PERFORM 9250-SAVE-DBMS-INFO THRU 9250-EXIT
+           IF NOT DBMS-OK
+              MOVE SQLCA TO LS-FLOW-DB-SQLCA
+              SET LS-FLOW-EXEC-DB-ERROR TO TRUE
+              MOVE "DNCB127A" TO LS-FLOW-ERROR-PROG-NAME
+              MOVE "1001-OPEN-CURSOR" TO LS-FLOW-ERROR-PARA-NAME
+              PERFORM 9990-ABORT THRU 9990-EXIT
+           END-IF
+           .
+       1001-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       1002-FETCH-CURSOR-DATA.
+      *    Fetch the data for cursor CRSR001_YDMSEMDN_EXTRACT
+           EXEC SQL FETCH CRSR001_YDMSEMDN_EXTRACT INTO
+              :DCLYDMSEMDN.DISTRIBUTOR-ID,
+              :DCLYDMSEMDN.DISTRIBUTOR-PARTY,
+              :DCLYDMSEMDN.EMPLOYEE-PARTY-ID,
+              :DCLYDMSEMDN.LAST-NAME,
+              :DCLYDMSEMDN.FIRST-NAME,
+              :DCLYDMSEMDN.MIDDLE-INITIAL :WS003-MIDDLE-INITIAL-NL,
+              :DCLYDMSEMDN.SOCIAL-SECURITY-NB,
+              :DCLYDMSEMDN.BIRTH-DTE,
+              :DCLYDMSEMDN.EFF-DTE,
+              :DCLYDMSEMDN.EXP-DTE
+           END-EXEC
+           PERFORM 9250-SAVE-DBMS-INFO THRU 9250-EXIT
+           MOVE "YDMSEMDN" TO WS-DBMS-TABLE-NAME
+           MOVE "1002-FETCH-CURSOR-DATA" TO WS-DBMS-PARA-NAME
+           MOVE "SELECT" TO WS-DBMS-STMT-TYPE
+           .
+       1002-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       1003-READ-EACH.
+      *--------------------------------------------------------------*
+           ADD 1 TO WS-ESC-CURRENT-LEVEL
+           MOVE 99 TO WS-ESC-QUIT-LEVEL
+           PERFORM 1002-FETCH-CURSOR-DATA THRU 1002-EXIT
+           IF DBMS-OK
+              PERFORM 1004-WRITE-EXTRACT-RECORD THRU 1004-EXIT
+           END-IF
+           .
+       1003-EXIT.
+      *    ESCAPE level tracking - DO NOT MOVE
+           SUBTRACT 1 FROM WS-ESC-CURRENT-LEVEL
+           EXIT.
+      *--------------------------------------------------------------*
+       1004-WRITE-EXTRACT-RECORD.
+      *--------------------------------------------------------------*
+           INITIALIZE PAYEXT-RECORD
+           MOVE DISTRIBUTOR-ID OF DCLYDMSEMDN TO
+             PAYEXT-DISTRIBUTOR-ID
+           MOVE DISTRIBUTOR-PARTY OF DCLYDMSEMDN TO
+             PAYEXT-DISTRIBUTOR-PARTY
+           MOVE EMPLOYEE-PARTY-ID OF DCLYDMSEMDN TO
+             PAYEXT-EMPLOYEE-PARTY-ID
+           MOVE LAST-NAME OF DCLYDMSEMDN TO PAYEXT-LAST-NAME
+           MOVE FIRST-NAME OF DCLYDMSEMDN TO PAYEXT-FIRST-NAME
+           IF WS003-MIDDLE-INITIAL-NL = -1
+              MOVE SPACES TO PAYEXT-MIDDLE-INITIAL
+           ELSE
+              MOVE MIDDLE-INITIAL OF DCLYDMSEMDN TO
+                PAYEXT-MIDDLE-INITIAL
+           END-IF
+           MOVE SOCIAL-SECURITY-NB OF DCLYDMSEMDN TO
+             PAYEXT-SOCIAL-SECURITY-NB
+           MOVE BIRTH-DTE OF DCLYDMSEMDN TO PAYEXT-BIRTH-DTE
+           MOVE EFF-DTE OF DCLYDMSEMDN TO PAYEXT-EFF-DTE
+           MOVE EXP-DTE OF DCLYDMSEMDN TO PAYEXT-EXP-DTE
+           WRITE PAYEXT-RECORD
+           IF WS036-PAYEXT-FILE-STATUS NOT = "00"
+              MOVE "DNCB127A" TO LS-FLOW-ERROR-PROG-NAME
+              MOVE "1004-WRITE-EXTRACT-RECORD" TO
+                LS-FLOW-ERROR-PARA-NAME
+              MOVE "UNABLE TO WRITE PAYEXT-FILE" TO
+                LS-FLOW-ERROR-MESSAGE-1
+              SET LS-FLOW-SYSTEM-ERROR TO TRUE
+              PERFORM 9990-ABORT THRU 9990-EXIT
+           END-IF
+           ADD 1 TO WS002-ROWS-EXTRACTED
+           .
+       1004-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       9250-SAVE-DBMS-INFO.
+      *--------------------------------------------------------------*
+      ******************************************************************
+      *                                                                *
+      *  FUNCTION: SAVES THE DBMS STATUS INFO IN CUSTOMISED FORM       *
+      *                                                                *
+      ******************************************************************
+           MOVE SQLCODE TO WS-DBMS-SQLCODE
+           EVALUATE WS-DBMS-SQLCODE
+           WHEN 0
+              SET DBMS-OK TO TRUE
+           WHEN 100
+              SET DBMS-END-OF-SET TO TRUE
+           WHEN -913 WHEN -911
+              SET DBMS-TIMEOUT-DEADLOCK TO TRUE
+           WHEN -803
+              SET DBMS-DUPLICATE TO TRUE
+           WHEN OTHER
+              SET DBMS-ERROR TO TRUE
+           END-EVALUATE
+           .
+      *--------------------------------------------------------------*
+       9250-EXIT.
+      *--------------------------------------------------------------*
+           EXIT.
+      *--------------------------------------------------------------*
+       9920-CLOSE-CURSORS.
+      *--------------------------------------------------------------*
+           EXEC SQL CLOSE CRSR001_YDMSEMDN_EXTRACT
+           END-EXEC
+           IF WS036-PAYEXT-FILE-IS-OPEN
+              CLOSE PAYEXT-FILE
+              MOVE "N" TO WS036-PAYEXT-FILE-OPEN-SW
+           END-IF
+           .
+       9920-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       9990-ABORT.
+      * NOTE We come here when functions etc are unsuccessful and for
+      *   requests to ABEND
+      *    Handle ABORT request
+           IF LS-FLOW-ERROR-PROG-NAME = SPACES
+              MOVE "DNCB127A" TO LS-FLOW-ERROR-PROG-NAME
+           END-IF
+      *    The caller will handle the ABORT request so GOBACK
+           GOBACK
+           .
+       9990-EXIT.
+           EXIT.
